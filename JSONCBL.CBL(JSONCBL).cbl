@@ -8,17 +8,19 @@ Author. Theendofline.
 
 * This program is compiled and run via JCL file JSONJCL.jcl *
 
-* and reads in a JSON file from SYSIN (see JCL) *
+* and reads in a JSON file from the JSONIN DD (see JCL) *
 
-* The JSON file contains a grocery store's inventory, including *
+* The JSON file contains one or more grocery stores' inventory, *
 
-* product names, images, expiry dates, quantity, sales and price.*
+* each tagged with a store-id, including product names, images, *
 
-* The program will output a flyer for the grocery store, pricing *
+* expiry dates, quantity, sales and price. *
 
-* items at a 50% discount that will expire sooner than they *
+* The program will output one flyer per store, pricing items at *
 
-* would ordinarily sell. *
+* a markdown that will expire sooner than they would ordinarily *
+
+* sell. *
 
 ******************************************************************
 
@@ -28,47 +30,179 @@ Input-output section.
 
 File-control.
 
-* The COBOL program names the output file "flyer". The following
+* The COBOL program names the output file "flyer". It is assigned
+
+* dynamically so that each store in the batch gets its own flyer
+
+* file, named from that store's store-id (see Build-Flyer-Filename).
+
+* Inventory feed: one or more grocery stores' JSON documents, each
+
+* ending with a '***' separator line, read from a real sequential
+
+* file instead of SYSIN card images.
+
+* LINE SEQUENTIAL so a real newline-delimited export reads back one
+
+* line at a time -- without it, a multi-line text file assigned this
+
+* way comes back as a single record, embedded newlines and all.
+
+* FILE STATUS so a physical line longer than json-line's buffer can be
+
+* detected -- GnuCOBOL's LINE SEQUENTIAL READ truncates a too-long line
+
+* silently (status 06, not an AT END condition), instead of raising any
+
+* error STRING's own ON OVERFLOW would see.
+
+Select invfile assign to JSONIN organization line sequential
+
+file status is invfile-status.
+
+Select flyer assign to dynamic flyer-filename.
 
-* statement associates the program's name "flyer" with the
+* Exceptions listing: inventory records skipped during the run
 
-* external name for the actual data file, FLYYFILE, defined in JCL
+* (e.g. a zero salesperday that would otherwise abend the divide)
+
+* are logged here instead of silently dropped. LINE SEQUENTIAL so each
+
+* WRITE is its own line instead of being concatenated into one blob.
+
+Select excfile assign to EXCPFILE organization line sequential.
+
+* Control report: a per-store markdown summary, alongside that
+
+* store's flyer, for the store manager's end-of-day reconciliation.
+
+* LINE SEQUENTIAL for the same reason as excfile above.
+
+Select ctlrpt assign to dynamic ctlrpt-filename organization line sequential.
 
-Select flyer assign to FLYRFILE.
 
-  
 
 DATA DIVISION.
 
 File section.
 
+* No RECORDING MODE clause -- LINE SEQUENTIAL files don't use
+
+* RDW-style variable recording.
+
+FD invfile.
+
+1 json-input-record pic x(4000).
+
 FD flyer recording mode V.
 
 1 flyer-file pic x(10000) value spaces.
 
+FD excfile.
+
+1 exc-file pic x(200) value spaces.
+
+FD ctlrpt.
+
+1 ctlrpt-rec pic x(200) value spaces.
+
 Working-storage section.
 
 * Declare variables, called "data items" in COBOL
 
-* Current line of JSON input
+* Current line of JSON input, moved here from json-input-record
+
+* (invfile's FD is wider than the old 80-byte SYSIN card images)
 
-1 json-line pic x(80) value spaces.
+1 json-line pic x(4000) value spaces.
 
-* Concatenation of all lines of JSON input
+* Concatenation of all lines of one store's JSON document. Sized for
 
-1 json-doc pic x(10000) value spaces.
+* inv-max-records (below) items at up to ~230 bytes of JSON text each
+
+* (prod-name x(20) + prod-img x(100) + the other numeric fields and
+
+* field-name/punctuation overhead) -- comfortably above a busy
+
+* night's "over a hundred" markdowns, with headroom to spare. The
+
+* STRING below that builds json-doc still carries an ON OVERFLOW so a
+
+* feed that somehow exceeds even this is rejected with a logged
+
+* exception instead of silently truncated.
+
+1 json-doc pic x(150000) value spaces.
 
 * JSON input encoded in UTF-8 but contained in alphanumeric item
 
-1 json-doc-1208 pic x(10000) value spaces.
+1 json-doc-1208 pic x(150000) value spaces.
+
+* Set by the ON OVERFLOW clause on the STRING that builds json-doc
+
+1 json-doc-overflow pic x(1) value 'N'.
+
+* Status code from the last READ invfile -- '06' means the physical
+
+* line was longer than json-line and got truncated (see invfile's
+
+* SELECT). Declared x(2) per COBOL file status convention.
+
+1 invfile-status pic x(2) value spaces.
+
+* Set when invfile-status comes back '06' on a READ for the document
+
+* currently being read -- that document's JSON is now missing text
+
+* mid-line, so like json-doc-overflow it is logged and skipped rather
+
+* than handed to JSON PARSE incomplete.
+
+1 invfile-line-too-long pic x(1) value 'N'.
+
+* Maximum number of grocery store products we can hold from one
+
+* JSON inventory feed. Sized well above a busy night's markdown
+
+* count; inv-item-count (below) holds how many are actually present.
+
+1 inv-max-records pic 9(3) value 500.
+
+* Document header: store-id only, parsed separately from the items
+
+* array (see Split-And-Parse-Items) so a malformed item can't stop us
+
+* from even learning which store this document belongs to.
+
+* The field has to be named literally store-id (not e.g. hdr-store-id)
+
+* -- JSON PARSE's default name correspondence matches a target field
+
+* against the JSON member name using the field's own (de-hyphenated)
+
+* name, not any enclosing group name, so a renamed target would never
+
+* bind to the feed's real key.
+
+1 inv-header.
+
+2 store-id pic x(20).
 
-* JSON input parsed into this data structure to hold the 7
+* JSON input parsed into this data structure, one per store. The
 
-* grocery store products
+* table is sized to the actual number of items present in the
+
+* JSON feed (inv-item-count), not a fixed count, so a single run
+
+* can cover a full night's markdowns for a store.
 
 1 inv-data.
 
-2 inv-record occurs 7 times.
+2 inv-item-count pic 9(3) value 0.
+
+2 inv-record occurs 1 to 500 times
+
+depending on inv-item-count.
 
 3 prod-name pic x(20).
 
@@ -80,383 +214,1454 @@ Working-storage section.
 
 3 salesperday pic 9(3).
 
-3 price pic 9(1)V9(2).
+* Widened to 4 integer digits so higher-ticket items (e.g. electronics,
+
+* seasonal goods) don't truncate or overflow; 2 decimal places unchanged.
+
+3 price pic 9(4)V9(2).
+
+* Set by Parse-One-Item, not populated from the feed itself (no real
+
+* product JSON would ever carry a member that maps to this name) --
 
-* Indicator to see if we have reached the end of the JSON input
+* records whether this item's own JSON PARSE succeeded, so
+
+* Validate-Inventory-Record/Write-Exception can report a parse
+
+* failure by name instead of falling back to the generic
+
+* missing-or-invalid-field message.
+
+3 item-parse-ok pic x(1).
+
+* Indicator that the whole batch submission is finished
 
 1 end-of-json pic x(1) value 'N'.
 
+* Indicator that the current store's JSON document is complete
+
+1 end-of-store-doc pic x(1) value 'N'.
+
+* Indicator that invfile itself has hit physical end of file. Distinct
+
+* from end-of-json: a '***'-terminated document can still be sitting
+
+* in json-doc when physical EOF is hit, and that document still needs
+
+* Process-One-Store run on it before the batch is really finished.
+
+1 invfile-eof pic x(1) value 'N'.
+
+* Set once a '***' separator line has actually been seen in this batch.
+
+* A plain single-store export (the normal case per req 009 -- dropped
+
+* in as-is, with no trailing separator after its one document) should
+
+* never show up in EXCPFILE for that; the advisory below only fires
+
+* once a multi-store batch has started (a separator was seen) and then
+
+* gets cut short without one, which is a genuine anomaly.
+
+1 separator-seen pic x(1) value 'N'.
+
 * Counter for inventory records
 
-1 inv-rec-cnt pic 9(1) value 1.
+1 inv-rec-cnt pic 9(3) value 1.
+
+* Running count of stores processed this run, used to build a
+
+* fallback flyer filename if a store's JSON omits store-id
+
+1 store-seq pic 9(3) value 0.
+
+1 store-seq-edit pic 999.
+
+* Store-ids seen so far this run, checked by Check-Duplicate-Store-Id
 
-* "Today's" date for flyer (YYYYMMDD)
+* before a store's flyer/control report files are opened -- a repeat
 
-1 todays-date pic 9(8) value 20210918.
+* store-id in the same batch would otherwise silently overwrite the
+
+* earlier store's completed output with no trace in EXCPFILE. Bounded
+
+* the same as store-seq (pic 9(3), so at most 999 stores per batch).
+
+1 seen-store-ids.
+
+2 seen-store-cnt pic 9(3) value 0.
+
+2 seen-store-id occurs 0 to 999 times
+
+depending on seen-store-cnt
+
+pic x(20).
+
+1 duplicate-store-id pic x(1) value 'N'.
+
+1 dup-idx pic 9(3) value 0.
+
+* Dynamic filename for the flyer FD, built per store in
+
+* Build-Flyer-Filename from store-id (or store-seq as a fallback)
+
+1 flyer-filename pic x(40) value spaces.
+
+* "Today's" date for flyer (YYYYMMDD). Defaults to the system date
+
+* (FUNCTION CURRENT-DATE) every run; can be overridden by passing
+
+* a date in parameter-date from the JCL, e.g. for a reprint/backdate.
+
+1 todays-date pic 9(8) value 0.
 
 1 todays-date-int pic 9(10).
 
 1 sale-end-date-int pic 9(10).
 
-1 prod-img-broken pic x(99) value "https://path.to
+1 prod-img-broken pic x(99) value "https://path.to.your.cloud-object-storage.appdomain.cloud/unknown.png".
 
-- ".your.cloud-object-storage.appdomain.cloud/unknown.png".
+* Image URL actually put on the flyer: prod-img(inv-rec-cnt) if it
+
+* looks usable, otherwise prod-img-broken (see Set-Product-Image)
+
+1 prod-img-to-use pic x(100).
 
 * 3 data items for currencies in $USD
 
-1 pricefrmt pic 9.99.
+1 pricefrmt pic zzz9.99.
 
-1 saleprice pic 9.99.
+1 saleprice pic zzz9.99.
 
-1 discount pic 9.99.
+1 discount pic zzz9.99.
 
 1 productname pic x(20).
 
-  
+* Discount schedule: the closer an item is to expiring, the
 
-1 daystoexpiry pic ZZ9.
+* steeper the markdown. discount-rate is the fraction of price
 
-1 daystosellall pic ZZ9.
+* taken off, set by Set-Discount-Rate based on daystoexpiry.
 
-1 expiry-date-int pic 9(10).
+1 discount-rate pic v99.
 
-1 flyerformat pic x(4).
+* Raw (non-edited) markdown price, computed before it is moved to
 
-* HTML and CSS for flyer
+* the display field saleprice, so it can feed the control report
 
-1 htmlheader1 pic x(151) value "<html><head><style>body{font-fami
+* total as well
 
-- "ly:IBM Plex Sans;background:#98CEF4;color:black;}img{width:2
+1 item-saleprice pic 9(4)v99 value 0.
 
-- "50px;}table{margin-left:auto;margin-right:auto;border:1px ".
+* Reason text set before Perform Write-Exception, describing why
 
-1 htmlheader2 pic x(151) value "solid black;width:250px;backgroun
+* an inventory record was skipped instead of flyered
 
-- "d:white;}#title{text-align:center;font-family:IBM Plex Sans;
+1 exception-reason pic x(60) value spaces.
 
-- "}.price{color:green;font-size:50px;}.discount{color:red;fo".
+* Set by Validate-Inventory-Record: 'Y' if inv-record(inv-rec-cnt)
 
-1 htmlheader3 pic x(151) value "nt-size:20px;}.product{font-size:
+* has all the fields a malformed/truncated JSON entry could be
 
-- "15px;}#footer{text-align:center;font-size:larger;}</style></
+* missing or garbling
 
-- "head><body><div id=""title""><h1>Corner Grocery Store</h1>".
+1 record-valid pic x(1) value 'Y'.
 
-1 htmltablestart pic x(41) value "</div><table><tr><td colspan
+* Result of FUNCTION TEST-DATE-YYYYMMDD in Validate-Inventory-Record:
 
-- "=2><img src=""".
+* zero if expiry is a real calendar date, non-zero (e.g. month 13 or
 
-1 htmlprice pic x(35) value """></td></tr> <tr><td class=
+* day 32) otherwise. Caught here instead of letting a bad date reach
 
-- """price"">".
+* FUNCTION INTEGER-OF-DATE in the per-item markdown logic below.
 
-1 htmldiscount pic x(37) value "</td><td><span class=""disco
+1 expiry-test-result pic s9(4).
 
-- "unt"">Save ".
+* Set by the JSON PARSE exception handler: 'Y' if the store's JSON
 
-1 htmlproduct pic x(33) value "</span><br><span class=""pro
+* document itself failed to parse (so inv-data can't be trusted
 
-- "duct"">".
+* at all, and the store is skipped rather than flyered with
 
-1 htmloldprice pic x(9) value "<br>Was: ".
+* garbage/default values)
 
-1 htmltableend pic x(29) value "</span></td></tr></table><br>".
+1 json-parse-failed pic x(1) value 'N'.
 
-1 htmlflyerfooter pic x(20) value "<div id=""footer""><p>".
+* Edited mirror of the JSON-CODE special register (set by JSON PARSE
 
-1 htmlfooter pic x(24) value "</p></div></body></html>".
+* WITH DETAIL on an exception) so the reason we log can say *why* a
 
-  
+* document or item failed, not just that it did.
 
-Linkage section.
+1 json-code-edit pic ----9.
 
-1 parameters-from-jcl.
+* Manual JSON array splitter: json-doc-1208's items array is located
 
-* System-inserted field for total string length of parameters
+* and walked one flat object at a time, each one handed to its own
 
-2 parameters-total-length pic 9(4) usage comp.
+* JSON PARSE call (see Split-And-Parse-Items / Parse-One-Item). JSON
 
-* Flyer format parameter - TEXT or HTML
+* PARSE is a single, all-or-nothing statement -- parsing the whole
 
-2 parameter-values pic x(20).
+* document (items array included) in one call means one malformed
 
-  
+* item (wrong type, truncated string) throws ON EXCEPTION for the
 
-* Parameters are passed to the program from the JCL and moved
+* *entire* document, losing every other valid item along with it.
 
-* into "flyerformat"
+* Splitting first means a bad item is just one more row that
 
-PROCEDURE DIVISION using parameters-from-jcl.
+* Validate-Inventory-Record rejects below, same as any other
 
-If parameters-total-length > 0 then
+* malformed value, and the rest of the store's items are unaffected.
 
-* Trim the parameter
+* This assumes (as the rest of inv-record already does) a flat item
 
-Move function trim (parameter-values) to flyerformat
+* shape with no nested braces/brackets inside a string value such as
 
-End-if
+* prod-name or prod-img -- true of any real product name or URL. The
 
-  
+* array search scans the *whole* document from position 1, including
 
-* Read JSON data from SYSIN, concatenating lines into json-doc
+* the header text ahead of it (store-id), not just the items region --
 
-Perform until end-of-json = 'Y'
+* so this no-stray-bracket assumption covers store-id too: a store-id
 
-Move spaces to json-line
+* containing a literal '[' or ']' would make json-array-start lock
 
-Accept json-line
+* onto the wrong bracket and desync the split. A plain store code
 
-* Chose to use '***' as an end of file marker in SYSIN
+* (numbers/letters, no punctuation) never triggers this; an unusual
 
-If json-line = '***'
+* feed that gives stores bracketed identifiers would need the scan
 
-Move 'Y' to end-of-json
+* scoped to start after the header instead.
 
-Else
+1 json-array-start pic 9(7) value 0.
 
-String function trim(json-doc)
+1 json-array-end pic 9(7) value 0.
 
-function trim(json-line)
+1 json-doc-length pic 9(7) value 0.
 
-delimited by size
+1 bracket-depth pic 9(5) value 0.
 
-into json-doc
+1 brace-depth pic 9(5) value 0.
 
-End-if
+1 scan-pos pic 9(7) value 0.
 
-End-perform
+1 item-start-pos pic 9(7) value 0.
 
-  
+1 item-json-doc pic x(4000) value spaces.
 
-* Now the full JSON text is in one long string in json-doc.
+1 item-parse-failed pic x(1) value 'N'.
 
-* We need to parse the data and put its contents into
+* Set once the feed's item count has already hit inv-max-records, so
 
-* the COBOL "group item" variable inv-data.
+* the "feed truncated" notice is logged once per document instead of
 
-  
+* once per dropped item.
 
+1 inv-overflow-logged pic x(1) value 'N'.
 
-* Since our JSON input is "hand coded" in the COBOL program,
+* Dynamic filename for the ctlrpt FD, built per store alongside
 
-* it is in the EBCDIC codepage 1047. Input to JSON PARSE
+* flyer-filename (see Build-Flyer-Filename)
 
-* must be in UTF-8 (codepage 1208). In a real world program, your
+1 ctlrpt-filename pic x(40) value spaces.
 
-* JSON input would likely already be in UTF-8, eliminating the
+* Control report accumulators, reset per store in Process-One-Store
 
-* need for this conversion.
+1 ctl-item-count pic 9(3) value 0.
 
-* Convert to specific codepages using the display-of function.
+1 ctl-total-original pic 9(7)v99 value 0.
 
-* The first argument to display-of should be type 'national',
+1 ctl-total-discounted pic 9(7)v99 value 0.
 
-* which the COBOL compiler represents in UTF-16.
+1 ctl-total-daysexpiry pic 9(7) value 0.
 
-  
+1 ctl-avg-daysexpiry pic 9(5) value 0.
 
-* Convert JSON input to UTF-8 prior to JSON PARSE
+1 ctl-item-count-edit pic zz9.
 
-Move function display-of(
+1 ctl-total-original-edit pic z,zzz,zz9.99.
 
-function national-of(json-doc 1047) 1208) to
+1 ctl-total-discounted-edit pic z,zzz,zz9.99.
 
-json-doc-1208(1:function length(json-doc))
+1 ctl-avg-daysexpiry-edit pic zz,zz9.
 
-  
 
-* Parse JSON into inv-data data structure we defined
 
-* "With detail" (commented out) enables diagnostic messages
+* Plain (non-edited) numeric: both feed into arithmetic (comparison
 
-* Turn this on if the JSON data is not parsed correctly.
+* and, for daystoexpiry, the control report total), so neither can
 
-Json parse json-doc-1208 into inv-data
+* carry the actual-decimal-point/zero-suppression editing that
 
-* with detail
+* makes an item ineligible as a COMPUTE/ADD operand.
 
-end-json
+1 daystoexpiry pic 9(3).
 
-  
+1 daystosellall pic 9(3).
 
-* Our date is currently stored as "20210918" (YYYYMMDD)
+1 expiry-date-int pic 9(10).
 
-* We want to format this date as YYYY-MM-DD
+1 flyerformat pic x(4).
 
-* To do this we need to first convert our YYYYMMDD integer to
+* HTML and CSS for flyer
 
-* number of days elapsed since 31 December 1600 (similar to Unix
+1 htmlheader1 pic x(151) value "<html><head><style>body{font-family:IBM Plex Sans;background:#98CEF4;color:black;}img{width:250px;}table{margin-left:auto;margin-right:auto;border:1px ".
 
-* epoch). COBOL provides a number of intrinsic functions (built-in
+1 htmlheader2 pic x(151) value "solid black;width:250px;background:white;}#title{text-align:center;font-family:IBM Plex Sans;}.price{color:green;font-size:50px;}.discount{color:red;fo".
 
-* functions/BIF) to do common tasks like this in few lines of code
+1 htmlheader3 pic x(151) value "nt-size:20px;}.product{font-size:15px;}#footer{text-align:center;font-size:larger;}</style></head><body><div id=""title""><h1>Corner Grocery Store</h1>".
 
-Compute todays-date-int =
+1 htmltablestart pic x(41) value "</div><table><tr><td colspan=2><img src=""".
 
-function INTEGER-OF-DATE(todays-date)
+1 htmlprice pic x(35) value """></td></tr> <tr><td class=""price"">".
 
-  
+1 htmldiscount pic x(37) value "</td><td><span class=""discount"">Save ".
 
-* Open flyer before moving anything to file descriptor flyer-file
+1 htmlproduct pic x(33) value "</span><br><span class=""product"">".
 
-Open output flyer
+1 htmloldprice pic x(9) value "<br>Was: ".
 
-Initialize flyer-file
+1 htmltableend pic x(29) value "</span></td></tr></table><br>".
 
-If flyerformat = 'TEXT' then
+1 htmlflyerfooter pic x(20) value "<div id=""footer""><p>".
 
-String "Corner Grocery Store"
+1 htmlfooter pic x(24) value "</p></div></body></html>".
 
-delimited by size
 
-into flyer-file
 
-Else
+Linkage section.
 
-String htmlheader1 htmlheader2 htmlheader3
+1 parameters-from-jcl.
 
-delimited by size
+* System-inserted field for total string length of parameters
 
-into flyer-file
+2 parameters-total-length pic 9(4) usage comp.
 
-End-if
+* Flyer format parameter - TEXT or HTML
 
-Write flyer-file.
+2 parameter-values pic x(20).
 
-  
+* Optional override for "today's" date (YYYYMMDD). When not
 
-* Loop through the 7 grocery store inventory items
+* supplied (or not numeric) todays-date is taken from the system
 
-Perform until inv-rec-cnt = 8
+* clock instead, so JSONJCL can run unattended every morning.
 
-Compute expiry-date-int =
+2 parameter-date pic x(8).
 
-function INTEGER-OF-DATE(expiry(inv-rec-cnt))
 
-Compute daystoexpiry =
 
-expiry-date-int - todays-date-int
+* Parameters are passed to the program from the JCL and moved
 
-*Calculate days to sell all stock assuming usual sales, rounded up
+* into "flyerformat"
 
-Compute daystosellall rounded =
+PROCEDURE DIVISION using parameters-from-jcl.
 
-quantity(inv-rec-cnt) / salesperday(inv-rec-cnt)
+If parameters-total-length > 0 then
 
-* If this item will not sell out before it expires,
+* Trim the parameter
 
-* put item on a sale of a 50% discount and add to flyer
+Move function trim (parameter-values) to flyerformat
 
-If daystoexpiry < daystosellall then
+End-if
 
-Move price(inv-rec-cnt) to pricefrmt
+If parameters-total-length > length of parameter-values
 
-Compute saleprice = price(inv-rec-cnt) / 2
+and parameter-date is numeric
 
-Compute discount =
+and parameter-date not = '00000000' then
 
-price(inv-rec-cnt) - price(inv-rec-cnt) / 2
+Move parameter-date to todays-date
 
-  
+Else
 
-Move function trim(prod-name(inv-rec-cnt))
+Move function current-date(1:8) to todays-date
 
-to productname
+End-if
 
-  
+* Our date is stored as an integer in YYYYMMDD format
 
-Initialize flyer-file
+* We want to format this date as YYYY-MM-DD
 
-If flyerformat = 'TEXT' then
+* To do this we need to first convert our YYYYMMDD integer to
 
-String productname saleprice
+* number of days elapsed since 31 December 1600 (similar to Unix
 
-" Was: " pricefrmt
+* epoch). COBOL provides a number of intrinsic functions (built-in
 
-delimited by size
+* functions/BIF) to do common tasks like this in few lines of code
 
-into flyer-file
+Compute todays-date-int =
 
-Else
+function INTEGER-OF-DATE(todays-date)
 
-String
+Compute sale-end-date-int = todays-date-int + 7
 
-htmltablestart
+Open input invfile
 
-FUNCTION TRIM(prod-img(inv-rec-cnt))
+Open output excfile
 
-htmlprice "$"
 
-saleprice
 
-htmldiscount "$" discount htmlproduct productname
+* One JCL submission can hold a batch of store JSON documents, one
 
-htmloldprice "$" pricefrmt htmltableend
+* after another. Read and fully process each store's document in
 
-delimited by size
+* turn until the whole batch is exhausted.
 
-into flyer-file
+Perform until end-of-json = 'Y'
 
-End-if
+Perform Read-Next-Store-Document
 
-Write flyer-file
+If end-of-json not = 'Y' and json-doc-overflow not = 'Y'
 
-End-if
+and invfile-line-too-long not = 'Y' then
 
-Add 1 to inv-rec-cnt
+Perform Process-One-Store
+
+End-if
 
 End-perform
 
-  
 
-* Sale is valid from "today" (18 Sep 2021) to 7 days from "today"
 
-Compute sale-end-date-int = todays-date-int + 7
+Close excfile
 
-Initialize flyer-file
+Close invfile
 
-If flyerformat not = 'TEXT' then
 
-Move htmlflyerfooter to flyer-file
 
-Write flyer-file
+Goback.
 
-End-if
 
-* Date formatting options: https://ibm.biz/cobol-format-date-time
 
-String
+* Reads invfile a record at a time into json-doc until this store's
 
-"Flyer in effect "
+* '***' end-of-document marker is seen. Reaching the physical end of
 
-function formatted-date("YYYY-MM-DD" todays-date-int)
+* invfile ends the current document too, whether or not it happened
 
-" to "
+* to be followed by its own '***' -- a POS export that doesn't bother
 
-function formatted-date("YYYY-MM-DD" sale-end-date-int)
+* appending a trailing separator after its very last record must not
 
-delimited by size
+* lose that last store. end-of-json (the real "nothing left to
 
-into flyer-file
+* process" signal) is only raised once a document actually comes back
 
-Write flyer-file
+* empty, i.e. invfile was already exhausted on a prior call.
 
-  
+Read-Next-Store-Document.
 
-If flyerformat not = 'TEXT' then
+Move spaces to json-doc
 
-Move htmlfooter to flyer-file
+Move 'N' to end-of-store-doc
 
-Write flyer-file
+Move 'N' to json-doc-overflow
 
-End-if
+Move 'N' to invfile-line-too-long
 
-  
+If invfile-eof = 'Y' then
 
-Close flyer
+Move 'Y' to end-of-json
+
+Else
+
+Perform until end-of-store-doc = 'Y'
+
+Move spaces to json-line
+
+Read invfile into json-line
+
+at end
+
+Move 'Y' to end-of-store-doc
+
+Move 'Y' to invfile-eof
+
+End-read
+
+If invfile-status = '06' then
+
+Move 'Y' to invfile-line-too-long
+
+End-if
+
+Evaluate true
+
+When invfile-eof = 'Y'
+
+continue
+
+When json-line = '***'
+
+Move 'Y' to end-of-store-doc
+
+Move 'Y' to separator-seen
+
+When other
+
+If json-doc-overflow not = 'Y' and invfile-line-too-long not = 'Y' then
+
+String function trim(json-doc)
+
+function trim(json-line)
+
+delimited by size
+
+into json-doc
+
+on overflow
+
+Move 'Y' to json-doc-overflow
+
+end-string
+
+End-if
+
+End-evaluate
+
+End-perform
+
+If invfile-eof = 'Y' then
+
+If function trim(json-doc) = spaces then
+
+Move 'Y' to end-of-json
+
+Else
+
+If separator-seen = 'Y' then
+
+Move spaces to exc-file
+
+String "(end of batch) last store document had no trailing"
+
+" '***' separator - processed anyway"
+
+delimited by size
+
+into exc-file
+
+Write exc-file
+
+End-if
+
+End-if
+
+End-if
+
+If json-doc-overflow = 'Y' then
+
+Move spaces to exc-file
+
+String "(document ingestion) JSON document exceeded the"
+
+" json-doc buffer size - store's flyer was skipped"
+
+delimited by size
+
+into exc-file
+
+Write exc-file
+
+End-if
+
+If invfile-line-too-long = 'Y' then
+
+Move spaces to exc-file
+
+String "(document ingestion) a physical line exceeded the"
+
+" json-line buffer size - store's flyer was skipped"
+
+delimited by size
+
+into exc-file
+
+Write exc-file
+
+End-if
+
+End-if.
+
+
+
+* Parses one store's JSON document and writes its flyer, from
+
+* header through the footer, then closes the flyer file.
+
+Process-One-Store.
+
+Add 1 to store-seq
+
+Initialize inv-data inv-header
+
+Initialize ctl-item-count ctl-total-original
+
+ctl-total-discounted ctl-total-daysexpiry
+
+Move 'N' to inv-overflow-logged
+
+
+
+* On an EBCDIC mainframe, json-doc would be in codepage 1047 and
+
+* would need converting to UTF-8 (codepage 1208) via display-of/
+
+* national-of before JSON PARSE. This build's runtime is ASCII/
+
+* UTF-8 native (no EBCDIC codepage support), so json-doc is
+
+* already in the encoding JSON PARSE needs -- move it across as-is.
+
+Move json-doc to json-doc-1208
+
+
+
+* Parse just the document header (store-id) first, into a group that
+
+* doesn't mention the items array at all -- an array member with no
+
+* matching target field is simply ignored by JSON PARSE, so a
+
+* malformed item can't stop us from finding out which store this
+
+* document is for. "With detail" turns on diagnostic messages, and
+
+* JSON-CODE (set on an exception) is folded into exception-reason so
+
+* the reject listing says why the header failed, not just that it did.
+
+Move 'N' to json-parse-failed
+
+Json parse json-doc-1208 into inv-header
+
+with detail
+
+on exception
+
+Move 'Y' to json-parse-failed
+
+Move json-code to json-code-edit
+
+String "JSON header parse failed (code "
+
+function trim(json-code-edit) ")"
+
+delimited by size
+
+into exception-reason
+
+Perform Write-Document-Exception
+
+end-json
+
+
+
+If json-parse-failed not = 'Y' then
+
+Perform Check-Duplicate-Store-Id
+
+Perform Split-And-Parse-Items
+
+Perform Build-Flyer-Filename
+
+
+
+* Open flyer before moving anything to file descriptor flyer-file
+
+Open output flyer
+
+Initialize flyer-file
+
+If flyerformat = 'TEXT' then
+
+String "Corner Grocery Store"
+
+delimited by size
+
+into flyer-file
+
+Else
+
+String htmlheader1 htmlheader2 htmlheader3
+
+delimited by size
+
+into flyer-file
+
+End-if
+
+Write flyer-file
+
+
+
+* Loop through the grocery store inventory items actually present
+
+* in the JSON feed (inv-item-count), instead of a fixed count
+
+Perform varying inv-rec-cnt from 1 by 1
+
+until inv-rec-cnt > inv-item-count
+
+Perform Validate-Inventory-Record
+
+If record-valid not = 'Y' then
+
+If item-parse-ok(inv-rec-cnt) = 'N' then
+
+Move "item JSON parse failed"
+
+to exception-reason
+
+Else
+
+Move "malformed record - missing or invalid field(s)"
+
+to exception-reason
+
+End-if
+
+Perform Write-Exception
+
+Else
+
+* A brand-new SKU with no sales history yet has salesperday = 0,
+
+* which would blow up the divide below. Flag and skip it instead
+
+* of letting it abend the whole flyer run.
+
+If salesperday(inv-rec-cnt) = 0 then
+
+Move "zero salesperday - cannot compute sell-through"
+
+to exception-reason
+
+Perform Write-Exception
+
+Else
+
+Compute expiry-date-int =
+
+function INTEGER-OF-DATE(expiry(inv-rec-cnt))
+
+Compute daystoexpiry =
+
+expiry-date-int - todays-date-int
+
+*Calculate days to sell all stock assuming usual sales, rounded up
+
+Compute daystosellall rounded =
+
+quantity(inv-rec-cnt) / salesperday(inv-rec-cnt)
+
+* If this item will not sell out before it expires,
+
+* put it on sale (steeper the closer it is to expiring) and
+
+* add it to the flyer
+
+If daystoexpiry < daystosellall then
+
+Perform Set-Discount-Rate
+
+Move price(inv-rec-cnt) to pricefrmt
+
+Compute discount rounded =
+
+price(inv-rec-cnt) * discount-rate
+
+Compute item-saleprice rounded =
+
+price(inv-rec-cnt) * (1 - discount-rate)
+
+Move item-saleprice to saleprice
+
+
+
+Add 1 to ctl-item-count
+
+Add price(inv-rec-cnt) to ctl-total-original
+
+Add item-saleprice to ctl-total-discounted
+
+Add daystoexpiry to ctl-total-daysexpiry
+
+
+
+Move function trim(prod-name(inv-rec-cnt))
+
+to productname
+
+Perform Set-Product-Image
+
+
+
+Initialize flyer-file
+
+If flyerformat = 'TEXT' then
+
+String productname function trim(saleprice)
+
+" Was: " function trim(pricefrmt)
+
+delimited by size
+
+into flyer-file
+
+Else
+
+String
+
+htmltablestart
+
+FUNCTION TRIM(prod-img-to-use)
+
+htmlprice "$"
+
+function trim(saleprice)
+
+htmldiscount "$" function trim(discount) htmlproduct productname
+
+htmloldprice "$" function trim(pricefrmt) htmltableend
+
+delimited by size
+
+into flyer-file
+
+End-if
+
+Write flyer-file
+
+End-if
+
+End-if
+
+End-if
+
+End-perform
+
+
+
+Initialize flyer-file
+
+If flyerformat not = 'TEXT' then
+
+Move htmlflyerfooter to flyer-file
+
+Write flyer-file
+
+End-if
+
+* Date formatting options: https://ibm.biz/cobol-format-date-time
+
+String
+
+"Flyer in effect "
+
+function formatted-date("YYYY-MM-DD" todays-date-int)
+
+" to "
+
+function formatted-date("YYYY-MM-DD" sale-end-date-int)
+
+delimited by size
+
+into flyer-file
+
+Write flyer-file
+
+
+
+If flyerformat not = 'TEXT' then
+
+Move htmlfooter to flyer-file
+
+Write flyer-file
+
+End-if
+
+
+
+Close flyer
+
+Perform Write-Control-Report
+
+End-if.
+
+
+
+* Locates the items array in json-doc-1208 (its first '[' through the
+
+* matching ']', counting bracket depth so nothing inside the array
+
+* confuses the search) and walks it one flat '{...}' object at a time
+
+* (counting brace depth the same way), handing each one to
+
+* Parse-One-Item. A document with no array at all (a store with zero
+
+* items) leaves inv-item-count at zero and is not treated as an error --
+
+* but a document whose array was started and never properly closed (a
+
+* truncated/malformed feed) is, and is logged instead of silently
+
+* leaving inv-item-count at whatever it reached.
+
+Split-And-Parse-Items.
+
+Move function length(function trim(json-doc-1208))
+
+to json-doc-length
+
+Move 0 to json-array-start json-array-end bracket-depth
+
+Perform varying scan-pos from 1 by 1
+
+until scan-pos > json-doc-length
+
+or json-array-end > 0
+
+Evaluate json-doc-1208(scan-pos:1)
+
+When '['
+
+Add 1 to bracket-depth
+
+If json-array-start = 0 then
+
+Move scan-pos to json-array-start
+
+End-if
+
+When ']'
+
+If bracket-depth > 0 then
+
+Subtract 1 from bracket-depth
+
+If bracket-depth = 0 then
+
+Move scan-pos to json-array-end
+
+End-if
+
+End-if
+
+End-evaluate
+
+End-perform
+
+If json-array-start > 0 and json-array-end > json-array-start then
+
+Move 0 to brace-depth item-start-pos
+
+Perform varying scan-pos from json-array-start by 1
+
+until scan-pos > json-array-end
+
+Evaluate json-doc-1208(scan-pos:1)
+
+When '{'
+
+If brace-depth = 0 then
+
+Move scan-pos to item-start-pos
+
+End-if
+
+Add 1 to brace-depth
+
+When '}'
+
+If brace-depth > 0 then
+
+Subtract 1 from brace-depth
+
+If brace-depth = 0 and item-start-pos > 0 then
+
+Perform Parse-One-Item
+
+Move 0 to item-start-pos
+
+End-if
+
+End-if
+
+End-evaluate
+
+End-perform
+
+If brace-depth > 0 then
+
+Move "items array malformed - unterminated item object"
+
+to exception-reason
+
+Perform Write-Document-Exception
+
+End-if
+
+Else
+
+If json-array-start > 0 then
+
+Move "items array malformed - no matching closing bracket"
+
+to exception-reason
+
+Perform Write-Document-Exception
+
+End-if
+
+End-if.
+
+
+
+* Parses one item's flat '{...}' JSON text (item-start-pos through
+
+* scan-pos, set by Split-And-Parse-Items) into its own inv-record
+
+* slot. A malformed item (ON EXCEPTION) is left initialized/blank
+
+* rather than aborting the document -- Validate-Inventory-Record
+
+* rejects it below exactly as it would any other missing/invalid
+
+* field, and every other item in the document is unaffected. A feed
+
+* with more items than inv-max-records allows is truncated, with one
+
+* exception logged for the whole document rather than one per
+
+* dropped item.
+
+Parse-One-Item.
+
+If inv-item-count >= inv-max-records then
+
+If inv-overflow-logged not = 'Y' then
+
+Move 'Y' to inv-overflow-logged
+
+Move "more items than inv-max-records allows - feed truncated"
+
+to exception-reason
+
+Perform Write-Document-Exception
+
+End-if
+
+Else
+
+Add 1 to inv-item-count
+
+Move spaces to item-json-doc
+
+Move json-doc-1208(item-start-pos:scan-pos - item-start-pos + 1)
+
+to item-json-doc
+
+Initialize inv-record(inv-item-count)
+
+Move 'N' to item-parse-failed
+
+Json parse item-json-doc into inv-record(inv-item-count)
+
+with detail
+
+on exception
+
+Move 'Y' to item-parse-failed
+
+end-json
+
+If item-parse-failed = 'Y' then
+
+Move 'N' to item-parse-ok(inv-item-count)
+
+Else
+
+Move 'Y' to item-parse-ok(inv-item-count)
+
+End-if
+
+End-if.
+
+
+
+* Flags and logs a store-id repeated within this batch -- Build-Flyer-
+
+* Filename and Write-Control-Report both name their output from
+
+* store-id alone, so two documents sharing one would otherwise have
+
+* the second silently overwrite the first's flyer/control report. A
+
+* blank store-id isn't checked here since Build-Flyer-Filename falls
+
+* back to store-seq for those, which is unique by construction.
+
+Check-Duplicate-Store-Id.
+
+Move 'N' to duplicate-store-id
+
+If function trim(store-id) not = spaces then
+
+Perform varying dup-idx from 1 by 1 until dup-idx > seen-store-cnt
+
+If seen-store-id(dup-idx) = store-id then
+
+Move 'Y' to duplicate-store-id
+
+End-if
+
+End-perform
+
+If duplicate-store-id = 'Y' then
+
+Move "duplicate store-id in batch - flyer/report overwritten"
+
+to exception-reason
+
+Perform Write-Document-Exception
+
+Else
+
+If seen-store-cnt < 999 then
+
+Add 1 to seen-store-cnt
+
+Move store-id to seen-store-id(seen-store-cnt)
+
+End-if
+
+End-if
+
+End-if.
+
+* Builds the per-store flyer-filename from store-id, e.g.
+
+* FLYRSTORE12.TXT / FLYRSTORE12.HTM. Falls back to a sequential
+
+* store number if the JSON document didn't supply a store-id.
+
+Build-Flyer-Filename.
+
+Move spaces to flyer-filename
+
+If function trim(store-id) = spaces then
+
+Move store-seq to store-seq-edit
+
+String "FLYRSTORE" store-seq-edit
+
+delimited by size
+
+into flyer-filename
+
+Else
+
+String "FLYR" function trim(store-id)
+
+delimited by size
+
+into flyer-filename
+
+End-if
+
+If flyerformat = 'TEXT' then
+
+String function trim(flyer-filename) ".TXT"
+
+delimited by size
+
+into flyer-filename
+
+Else
+
+String function trim(flyer-filename) ".HTM"
+
+delimited by size
+
+into flyer-filename
+
+End-if.
+
+
+
+* Sets discount-rate from daystoexpiry: the fewer days an item has
+
+* left, the steeper the markdown.
+
+Set-Discount-Rate.
+
+Evaluate true
+
+When daystoexpiry <= 1
+
+Move .75 to discount-rate
+
+When daystoexpiry <= 4
+
+Move .50 to discount-rate
+
+When other
+
+Move .25 to discount-rate
+
+End-evaluate.
+
+
+
+* Logs one skipped inventory record (store-id, product, reason) to
+
+* the exceptions listing instead of letting it ride through to the
+
+* flyer or abend the run. Caller sets exception-reason first.
+
+Write-Exception.
+
+Move spaces to exc-file
+
+String function trim(store-id)
+
+" " function trim(prod-name(inv-rec-cnt))
+
+": " function trim(exception-reason)
+
+delimited by size
+
+into exc-file
+
+Write exc-file.
+
+
+
+* Logs a whole store document that failed JSON PARSE (there is no
+
+* reliable product/inv-rec-cnt to report in this case). Caller sets
+
+* exception-reason first.
+
+Write-Document-Exception.
+
+Move spaces to exc-file
+
+String function trim(store-id)
+
+": " function trim(exception-reason)
+
+delimited by size
+
+into exc-file
+
+Write exc-file.
+
+
+
+* Flags inv-record(inv-rec-cnt) invalid if a malformed or truncated
+
+* JSON entry left a required field blank or non-numeric, so it can
+
+* be routed to the exceptions listing instead of the flyer.
+
+Validate-Inventory-Record.
+
+Move 'Y' to record-valid
+
+If item-parse-ok(inv-rec-cnt) = 'N' then
+
+Move 'N' to record-valid
+
+End-if
+
+If prod-name(inv-rec-cnt) = spaces then
+
+Move 'N' to record-valid
+
+End-if
+
+If expiry(inv-rec-cnt) is not numeric
+
+or expiry(inv-rec-cnt) = 0 then
+
+Move 'N' to record-valid
+
+Else
+
+Compute expiry-test-result =
+
+function test-date-yyyymmdd(expiry(inv-rec-cnt))
+
+If expiry-test-result not = 0 then
+
+Move 'N' to record-valid
+
+End-if
+
+End-if
+
+If quantity(inv-rec-cnt) is not numeric then
+
+Move 'N' to record-valid
+
+End-if
+
+If salesperday(inv-rec-cnt) is not numeric then
+
+Move 'N' to record-valid
+
+End-if
+
+If price(inv-rec-cnt) is not numeric then
+
+Move 'N' to record-valid
+
+End-if.
+
+
+
+* Substitutes prod-img-broken whenever prod-img(inv-rec-cnt) is
+
+* blank or doesn't look like a URL, so the flyer never renders a
+
+* broken <img> tag from missing/malformed feed data.
+
+Set-Product-Image.
+
+If function trim(prod-img(inv-rec-cnt)) = spaces
+
+or prod-img(inv-rec-cnt)(1:4) not = "http" then
+
+Move prod-img-broken to prod-img-to-use
+
+Else
+
+Move prod-img(inv-rec-cnt) to prod-img-to-use
+
+End-if.
+
+
+
+* Writes the per-store control report: how many records were
+
+* marked down, total original vs discounted price across them, and
+
+* the average daystoexpiry among the discounted items. Lets a store
+
+* manager reconcile without re-reading and re-totalling the flyer.
+
+Write-Control-Report.
+
+Move spaces to ctlrpt-filename
+
+If function trim(store-id) = spaces then
+
+Move store-seq to store-seq-edit
+
+String "CTLRSTORE" store-seq-edit ".TXT"
+
+delimited by size
+
+into ctlrpt-filename
+
+Else
+
+String "CTLR" function trim(store-id) ".TXT"
+
+delimited by size
+
+into ctlrpt-filename
+
+End-if
+
+If ctl-item-count = 0 then
+
+Move 0 to ctl-avg-daysexpiry
+
+Else
+
+Compute ctl-avg-daysexpiry rounded =
+
+ctl-total-daysexpiry / ctl-item-count
+
+End-if
+
+Move ctl-item-count to ctl-item-count-edit
+
+Move ctl-total-original to ctl-total-original-edit
+
+Move ctl-total-discounted to ctl-total-discounted-edit
+
+Move ctl-avg-daysexpiry to ctl-avg-daysexpiry-edit
+
+Open output ctlrpt
+
+Move spaces to ctlrpt-rec
+
+String "Markdown control report for store: "
+
+function trim(store-id)
+
+delimited by size
+
+into ctlrpt-rec
+
+Write ctlrpt-rec
+
+Move spaces to ctlrpt-rec
+
+String "Items marked down: " ctl-item-count-edit
+
+delimited by size
+
+into ctlrpt-rec
+
+Write ctlrpt-rec
+
+Move spaces to ctlrpt-rec
+
+String "Total original price: $" ctl-total-original-edit
+
+delimited by size
+
+into ctlrpt-rec
+
+Write ctlrpt-rec
+
+Move spaces to ctlrpt-rec
+
+String "Total discounted price: $" ctl-total-discounted-edit
+
+delimited by size
+
+into ctlrpt-rec
+
+Write ctlrpt-rec
+
+Move spaces to ctlrpt-rec
+
+String "Average days to expiry (discounted items): "
+
+ctl-avg-daysexpiry-edit
+
+delimited by size
+
+into ctlrpt-rec
+
+Write ctlrpt-rec
+
+Close ctlrpt.
 
-  
 
-Goback.
 
 End program JSONCBL.
